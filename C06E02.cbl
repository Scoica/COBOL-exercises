@@ -4,33 +4,105 @@
       * Chap 6 Ex 2 - Countdown
       *
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "C06E02S.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           05 RS-NAME                      PIC X(35).
+           05 RS-SIGN-IN-TIMESTAMP         PIC X(26).
+
        WORKING-STORAGE SECTION.
 
        01 WS-COUNTDOWN                 PIC 9(2) VALUE 0.
 
+       01 WS-COUNTDOWN-START           PIC 9(2) VALUE 0.
+
        01 WS-NAME                      PIC X(35) VALUE SPACE.
 
-       01 WS-INVERSE-COUNTDOWN         PIC S9(4) VALUE 0.
+       01 WS-INVERSE-COUNTDOWN         PIC 9(4) VALUE 0.
+
+       01 WS-ROSTER-STATUS             PIC XX.
+
+       01 WS-COUNTDOWN-VALID-FLAG      PIC X VALUE 'N'.
+          88 CountdownEntryValid       VALUE 'Y'.
+
+       01 WS-CANCEL-KEY                PIC 9(4) COMP-5 VALUE 0.
+
+       01 WS-CANCELLED-FLAG            PIC X VALUE 'N'.
+          88 CountdownCancelled        VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            MOVE 'N' TO WS-COUNTDOWN-VALID-FLAG
+            MOVE 'N' TO WS-CANCELLED-FLAG
+
             DISPLAY "Enter your name: "
             ACCEPT WS-NAME
 
-            DISPLAY "Enter the count-down start value: "
-            ACCEPT WS-COUNTDOWN
+            PERFORM UNTIL CountdownEntryValid
+                DISPLAY "Enter the count-down start value (1-99): "
+                ACCEPT WS-COUNTDOWN
+                IF WS-COUNTDOWN IS NUMERIC AND WS-COUNTDOWN > 0
+                    SET CountdownEntryValid TO TRUE
+                ELSE
+                    DISPLAY "Please enter a number from 1 to 99."
+                END-IF
+            END-PERFORM
+
+            MOVE WS-COUNTDOWN TO WS-COUNTDOWN-START
+
+            PERFORM LogShiftSignIn
 
             DISPLAY "Getting ready to display your name. "
+            DISPLAY "(press 'C' at any time to cancel)"
 
-            PERFORM VARYING WS-COUNTDOWN FROM WS-COUNTDOWN BY -1
-                   UNTIL WS-COUNTDOWN = 0
+            PERFORM WITH TEST BEFORE
+                    UNTIL WS-COUNTDOWN = 0 OR CountdownCancelled
 
                DISPLAY WS-COUNTDOWN
+               CALL "CBL_READ_KBD_CHAR" USING WS-CANCEL-KEY
+
+               IF WS-CANCEL-KEY = 67 OR WS-CANCEL-KEY = 99
+                   SET CountdownCancelled TO TRUE
+               ELSE
+                   CALL "C$SLEEP" USING 1
+                   SUBTRACT 1 FROM WS-COUNTDOWN
+               END-IF
 
             END-PERFORM
 
-            DISPLAY "Your name is " WS-NAME
+            IF CountdownCancelled
+                DISPLAY "Countdown cancelled."
+            ELSE
+                DISPLAY "Your name is " WS-NAME
+
+                DISPLAY "Go! Starting elapsed-time readout."
+
+                PERFORM VARYING WS-INVERSE-COUNTDOWN FROM 1 BY 1
+                        UNTIL WS-INVERSE-COUNTDOWN > WS-COUNTDOWN-START
+
+                   CALL "C$SLEEP" USING 1
+                   DISPLAY "Elapsed: " WS-INVERSE-COUNTDOWN " second(s)"
+
+                END-PERFORM
+            END-IF
+
+            GOBACK.
 
-            STOP RUN.
+       LogShiftSignIn.
+            OPEN EXTEND ROSTER-FILE
+            IF WS-ROSTER-STATUS = '35'
+                OPEN OUTPUT ROSTER-FILE
+            END-IF
+            MOVE WS-NAME               TO RS-NAME
+            MOVE FUNCTION CURRENT-DATE TO RS-SIGN-IN-TIMESTAMP
+            WRITE ROSTER-RECORD
+            CLOSE ROSTER-FILE
+            .
