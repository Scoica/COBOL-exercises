@@ -1,57 +1,307 @@
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID. C06E01.                                                      
-       AUTHOR. Andrei Stoica.                                                   
-      * Continually calculates using two numbers and an operator                
-	     * Ends when "s" is entered instead of an operator                         
-                                                                                
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-       01 Num1                                   PIC 9.                         
-                                                                                
-       01 Num2                                   PIC 9.                         
-       01 Result                                 PIC --9.99                     
-                                                 VALUE ZERO.                    
-                                                                                
-       01 Operator                               PIC X.                         
-          88 ValidOperator              VALUE '+', '-', '*', '/', 'S'.          
-          88 StopOperator               VALUE 'S'.                              
-                                                                                
-       PROCEDURE DIVISION.                                                      
-       00000-CALCULATE-RESULT.                                                  
-                                                                                
-		         PERFORM GetValidOperator UNTIL ValidOperator                         
-                                                                                
-           PERFORM UNTIL StopOperator                                           
-                                                                                
-               DISPLAY 'Enter a single digit number - '                         
-               ACCEPT Num1                                                      
-                                                                                
-               DISPLAY 'Enter a single digit number - '                         
-               ACCEPT Num2                                                      
-                                                                                
-               EVALUATE Operator                                                
-               WHEN '+'                                                         
-                   ADD      Num1 TO   Num2 GIVING Result                        
-               WHEN '-'                                                         
-                   SUBTRACT Num2 FROM Num1 GIVING Result                        
-               WHEN '*'                                                         
-                   MULTIPLY Num1 BY   Num2 GIVING Result                        
-               WHEN '/'                                                         
-                   DIVIDE   Num1 BY   Num2 GIVING Result                        
-               END-EVALUATE                                                     
-                                                                                
-               DISPLAY 'Result is = ' Result                                    
-                                                                                
-               INITIALIZE Operator                                              
-			            PERFORM GetValidOperator UNTIL ValidOperator                     
-                                                                                
-           END-PERFORM                                                          
-                                                                                
-		         DISPLAY 'Exiting calculator.'                                        
-                                                                                
-           STOP RUN.                                                            
-                                                                                
-	      GetValidOperator.                                                        
-           DISPLAY 'Enter operator(+,-,*,/) OR "S" to Quit - '                  
-           ACCEPT Operator                                                      
-		         .                                                                    
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06E01.
+       AUTHOR. Andrei Stoica.
+      * Batch-processes Num1/Num2/Operator transactions from a
+      * transaction file and writes a Result record for each one.
+      * Originally an ACCEPT-driven loop that calculated one
+      * transaction at a time from the keyboard.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE  ASSIGN TO "C06E01T.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "C06E01R.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT AUDIT-FILE  ASSIGN TO "C06E01A.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "C06E01X.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT ACCOUNTING-FILE ASSIGN TO "C06E01C.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNTING-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "C06E01K.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY CALCREQ.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RR-BATCH-ID                     PIC X(10).
+           05 RR-REQUESTOR                    PIC X(20).
+           05 RR-NUM1                         PIC S9(7)V99
+                                               SIGN IS LEADING SEPARATE.
+           05 RR-NUM2                         PIC S9(7)V99
+                                               SIGN IS LEADING SEPARATE.
+           05 RR-OPERATOR                     PIC X.
+           05 RR-RESULT                       PIC -(7)9.99.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPREC.
+
+       FD  ACCOUNTING-FILE.
+       01  ACCOUNTING-RECORD                      PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-RECORD-COUNT                 PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 Num1                                   PIC S9(7)V99.
+
+       01 Num2                                   PIC S9(7)V99.
+       01 Result                                 PIC -(7)9.99
+                                                 VALUE ZERO.
+
+       01 Operator                               PIC X.
+          88 ValidOperator              VALUE '+', '-', '*', '/', '%',
+                                               'S'.
+          88 StopOperator               VALUE 'S'.
+
+       01 WS-EOF-FLAG                            PIC X VALUE 'N'.
+          88 EndOfTransactions          VALUE 'Y'.
+
+       01 WS-CHECKPOINT-STATUS                   PIC XX.
+
+       01 WS-TRANS-STATUS                        PIC XX.
+
+       01 WS-RESULT-STATUS                       PIC XX.
+
+       01 WS-AUDIT-STATUS                        PIC XX.
+
+       01 WS-EXCEPTION-STATUS                    PIC XX.
+
+       01 WS-ACCOUNTING-STATUS                   PIC XX.
+
+       01 WS-REASON                              PIC X(40).
+
+       01 WS-RESTART-PARM                        PIC X(8) VALUE SPACE.
+
+       01 WS-CHECKPOINT-INTERVAL                 PIC 9(4) VALUE 100.
+
+       01 WS-RECORD-COUNT                        PIC 9(8) VALUE ZERO.
+
+       01 WS-RESTART-COUNT                       PIC 9(8) VALUE ZERO.
+
+       01 WS-ACCT-NUM1                           PIC -(7)9.99.
+       01 WS-ACCT-NUM2                           PIC -(7)9.99.
+       01 WS-ACCT-RESULT                         PIC -(7)9.99.
+
+       01 WS-SIZE-ERROR-FLAG                     PIC X VALUE 'N'.
+          88 SizeErrorOccurred          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       00000-CALCULATE-RESULT.
+
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE ZERO TO WS-RECORD-COUNT
+           MOVE ZERO TO WS-RESTART-COUNT
+
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+
+           IF WS-RESTART-PARM = 'RESTART'
+               PERFORM ReadCheckpoint
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'Transaction file C06E01T.DAT not found - '
+                   'batch run skipped.'
+               GOBACK
+           END-IF
+
+           PERFORM OpenOutputFiles
+
+           PERFORM ReadTransaction
+
+           PERFORM UNTIL EndOfTransactions
+
+               ADD 1 TO WS-RECORD-COUNT
+
+               IF WS-RECORD-COUNT > WS-RESTART-COUNT
+                   MOVE CQ-NUM1     TO Num1
+                   MOVE CQ-NUM2     TO Num2
+                   MOVE CQ-OPERATOR TO Operator
+
+                   IF Operator = '/' AND Num2 = ZERO
+                       MOVE 'DIVIDE BY ZERO' TO WS-REASON
+                       PERFORM WriteExceptionRecord
+                   ELSE
+                       IF ValidOperator AND NOT StopOperator
+                           MOVE 'N' TO WS-SIZE-ERROR-FLAG
+                           EVALUATE Operator
+                           WHEN '+'
+                               ADD      Num1 TO   Num2 GIVING Result
+                           WHEN '-'
+                               SUBTRACT Num2 FROM Num1 GIVING Result
+                           WHEN '*'
+                               MULTIPLY Num1 BY   Num2 GIVING Result
+                                   ROUNDED
+                                   ON SIZE ERROR
+                                       MOVE 'MULTIPLY SIZE ERROR'
+                                           TO WS-REASON
+                                       MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+                                       PERFORM WriteExceptionRecord
+                               END-MULTIPLY
+                           WHEN '/'
+                               DIVIDE   Num1 BY   Num2 GIVING Result
+                           WHEN '%'
+                               COMPUTE Result ROUNDED = Num1 * Num2 / 100
+                                   ON SIZE ERROR
+                                       MOVE 'PERCENT SIZE ERROR'
+                                           TO WS-REASON
+                                       MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+                                       PERFORM WriteExceptionRecord
+                               END-COMPUTE
+                           END-EVALUATE
+
+                           IF NOT SizeErrorOccurred
+                               MOVE CQ-BATCH-ID   TO RR-BATCH-ID
+                               MOVE CQ-REQUESTOR  TO RR-REQUESTOR
+                               MOVE Num1          TO RR-NUM1
+                               MOVE Num2          TO RR-NUM2
+                               MOVE Operator      TO RR-OPERATOR
+                               MOVE Result        TO RR-RESULT
+                               WRITE RESULT-RECORD
+
+                               PERFORM WriteAuditRecord
+                               PERFORM WriteAccountingRecord
+                           END-IF
+                       ELSE
+                           MOVE 'INVALID OPERATOR' TO WS-REASON
+                           PERFORM WriteExceptionRecord
+                       END-IF
+                   END-IF
+
+                   IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                       PERFORM WriteCheckpoint
+                   END-IF
+               END-IF
+
+               PERFORM ReadTransaction
+
+           END-PERFORM
+
+           CLOSE TRANS-FILE
+           CLOSE RESULT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE ACCOUNTING-FILE
+
+      * Leave WS-RECORD-COUNT at its final total rather than zeroing
+      * it - that total becomes a high-water checkpoint no later
+      * RESTART can fall below, so an accidental re-RESTART of a
+      * completed run reprocesses nothing instead of duplicating it.
+           PERFORM WriteCheckpoint
+
+           DISPLAY 'Batch processing complete.'
+
+           GOBACK.
+
+       ReadTransaction.
+           READ TRANS-FILE
+               AT END SET EndOfTransactions TO TRUE
+           END-READ
+           .
+
+       WriteAuditRecord.
+           MOVE FUNCTION CURRENT-DATE TO AR-TIMESTAMP
+           MOVE Num1         TO AR-NUM1
+           MOVE Num2         TO AR-NUM2
+           MOVE Operator     TO AR-OPERATOR
+           MOVE Result       TO AR-RESULT
+           WRITE AUDIT-RECORD
+           .
+
+       WriteAccountingRecord.
+           MOVE SPACES TO ACCOUNTING-RECORD
+           MOVE Num1   TO WS-ACCT-NUM1
+           MOVE Num2   TO WS-ACCT-NUM2
+           MOVE Result TO WS-ACCT-RESULT
+           STRING CQ-BATCH-ID    DELIMITED BY SPACE
+               ','                DELIMITED BY SIZE
+               CQ-REQUESTOR       DELIMITED BY SPACE
+               ','                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ACCT-NUM1)   DELIMITED BY SIZE
+               ','                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ACCT-NUM2)   DELIMITED BY SIZE
+               ','                DELIMITED BY SIZE
+               Operator           DELIMITED BY SIZE
+               ','                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ACCT-RESULT) DELIMITED BY SIZE
+               INTO ACCOUNTING-RECORD
+           WRITE ACCOUNTING-RECORD
+           .
+
+       WriteExceptionRecord.
+           MOVE Num1              TO ER-NUM1
+           MOVE Num2              TO ER-NUM2
+           MOVE Operator          TO ER-OPERATOR
+           MOVE WS-REASON         TO ER-REASON
+           WRITE EXCEPTION-RECORD
+           .
+
+       OpenOutputFiles.
+      * The audit trail must survive across runs for req001's after
+      * the fact reconstruction, so it is always appended to, never
+      * truncated - unlike RESULT/EXCEPTION/ACCOUNTING-FILE, which
+      * are per-run output and only preserved across a RESTART.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-RESTART-PARM = 'RESTART'
+               OPEN EXTEND RESULT-FILE
+               IF WS-RESULT-STATUS = '35'
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-STATUS = '35'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND ACCOUNTING-FILE
+               IF WS-ACCOUNTING-STATUS = '35'
+                   OPEN OUTPUT ACCOUNTING-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT ACCOUNTING-FILE
+           END-IF
+           .
+
+       ReadCheckpoint.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-RESTART-COUNT
+                   NOT AT END MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       WriteCheckpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
