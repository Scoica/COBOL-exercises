@@ -0,0 +1,10 @@
+      * Exception record shared by C06E01 and XPE05 for transactions
+      * that fail validation (e.g. divide-by-zero) instead of being
+      * allowed to abend the run.
+       01 EXCEPTION-RECORD.
+          05 ER-NUM1                         PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
+          05 ER-NUM2                         PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
+          05 ER-OPERATOR                     PIC X.
+          05 ER-REASON                       PIC X(40).
