@@ -0,0 +1,11 @@
+      * Shared calculation-request record used as the transaction
+      * layout for both C06E01 and XPE05 batch input, so one feeder
+      * file format works against either calculator.
+       01 CALC-REQUEST.
+          05 CQ-BATCH-ID                     PIC X(10).
+          05 CQ-REQUESTOR                    PIC X(20).
+          05 CQ-NUM1                         PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
+          05 CQ-NUM2                         PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
+          05 CQ-OPERATOR                     PIC X.
