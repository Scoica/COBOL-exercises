@@ -0,0 +1,11 @@
+      * Audit-trail record written by C06E01 for every calculation it
+      * performs, and read back by the C06R01 control-totals report.
+       01 AUDIT-RECORD.
+          05 AR-TIMESTAMP                    PIC X(26).
+          05 AR-NUM1                         PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
+          05 AR-NUM2                         PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
+          05 AR-OPERATOR                     PIC X.
+          05 AR-RESULT                       PIC S9(7)V99
+                                              SIGN IS LEADING SEPARATE.
