@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06M01.
+       AUTHOR. Andrei Stoica.
+      * Menu-driven front end for the daily operations programs, so
+      * operators pick a task by name instead of knowing PROGRAM-IDs:
+      * C06E01 (batch calculator), XPE05 (quick multiply) and
+      * Chap6Ex2 (batch launch countdown).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE                         PIC 9 VALUE ZERO.
+          88 RunCalculator              VALUE 1.
+          88 RunQuickMultiply           VALUE 2.
+          88 RunCountdown               VALUE 3.
+          88 ExitMenu                   VALUE 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM UNTIL ExitMenu
+
+               DISPLAY ' '
+               DISPLAY '1. Calculator (batch markup/discount processor)'
+               DISPLAY '2. Quick multiply'
+               DISPLAY '3. Batch launch countdown'
+               DISPLAY '9. Exit'
+               DISPLAY 'Enter your choice - ' WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE TRUE
+               WHEN RunCalculator
+                   CALL 'C06E01'
+               WHEN RunQuickMultiply
+                   CALL 'XPE05'
+               WHEN RunCountdown
+                   CALL 'Chap6Ex2'
+               WHEN ExitMenu
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid choice - please try again.'
+               END-EVALUATE
+
+           END-PERFORM
+
+           DISPLAY 'Exiting menu.'
+
+           STOP RUN.
