@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. C06R01.
+       AUTHOR. Andrei Stoica.
+      * Reads the C06E01 audit log and produces a daily control-totals
+      * report: a count and a hash total of Result for each Operator,
+      * so operations can reconcile batch output against accounting.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE  ASSIGN TO "C06E01A.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "C06R01.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-FLAG                            PIC X VALUE 'N'.
+          88 EndOfAuditLog               VALUE 'Y'.
+
+       01 WS-AUDIT-STATUS                        PIC XX.
+
+       01 WS-REPORT-STATUS                       PIC XX.
+
+       01 WS-TOTALS.
+          05 WS-ADD-COUNT                        PIC 9(7) VALUE ZERO.
+          05 WS-ADD-HASH                         PIC S9(9)V99 VALUE ZERO.
+          05 WS-SUBTRACT-COUNT                   PIC 9(7) VALUE ZERO.
+          05 WS-SUBTRACT-HASH                    PIC S9(9)V99 VALUE ZERO.
+          05 WS-MULTIPLY-COUNT                   PIC 9(7) VALUE ZERO.
+          05 WS-MULTIPLY-HASH                    PIC S9(9)V99 VALUE ZERO.
+          05 WS-DIVIDE-COUNT                     PIC 9(7) VALUE ZERO.
+          05 WS-DIVIDE-HASH                      PIC S9(9)V99 VALUE ZERO.
+          05 WS-PERCENT-COUNT                    PIC 9(7) VALUE ZERO.
+          05 WS-PERCENT-HASH                     PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-REPORT-NUMBER                       PIC Z(6)9.
+       01 WS-REPORT-HASH                         PIC -(9)9.99.
+       01 WS-REPORT-OP                           PIC X.
+       01 WS-REPORT-COUNT                        PIC 9(7).
+       01 WS-REPORT-TOTAL                        PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       00000-BUILD-CONTROL-TOTALS.
+
+           OPEN INPUT  AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'Audit file C06E01A.DAT not found - '
+                   'control-totals report skipped.'
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'Unable to open report file C06R01.RPT - '
+                   'control-totals report skipped.'
+               CLOSE AUDIT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM ReadAuditRecord
+
+           PERFORM UNTIL EndOfAuditLog
+
+               EVALUATE AR-OPERATOR
+               WHEN '+'
+                   ADD 1        TO WS-ADD-COUNT
+                   ADD AR-RESULT TO WS-ADD-HASH
+               WHEN '-'
+                   ADD 1        TO WS-SUBTRACT-COUNT
+                   ADD AR-RESULT TO WS-SUBTRACT-HASH
+               WHEN '*'
+                   ADD 1        TO WS-MULTIPLY-COUNT
+                   ADD AR-RESULT TO WS-MULTIPLY-HASH
+               WHEN '/'
+                   ADD 1        TO WS-DIVIDE-COUNT
+                   ADD AR-RESULT TO WS-DIVIDE-HASH
+               WHEN '%'
+                   ADD 1        TO WS-PERCENT-COUNT
+                   ADD AR-RESULT TO WS-PERCENT-HASH
+               END-EVALUATE
+
+               PERFORM ReadAuditRecord
+
+           END-PERFORM
+
+           CLOSE AUDIT-FILE
+
+           PERFORM WriteReportHeading
+
+           MOVE '+' TO WS-REPORT-OP
+           MOVE WS-ADD-COUNT TO WS-REPORT-COUNT
+           MOVE WS-ADD-HASH TO WS-REPORT-TOTAL
+           PERFORM WriteOperatorLine
+
+           MOVE '-' TO WS-REPORT-OP
+           MOVE WS-SUBTRACT-COUNT TO WS-REPORT-COUNT
+           MOVE WS-SUBTRACT-HASH TO WS-REPORT-TOTAL
+           PERFORM WriteOperatorLine
+
+           MOVE '*' TO WS-REPORT-OP
+           MOVE WS-MULTIPLY-COUNT TO WS-REPORT-COUNT
+           MOVE WS-MULTIPLY-HASH TO WS-REPORT-TOTAL
+           PERFORM WriteOperatorLine
+
+           MOVE '/' TO WS-REPORT-OP
+           MOVE WS-DIVIDE-COUNT TO WS-REPORT-COUNT
+           MOVE WS-DIVIDE-HASH TO WS-REPORT-TOTAL
+           PERFORM WriteOperatorLine
+
+           MOVE '%' TO WS-REPORT-OP
+           MOVE WS-PERCENT-COUNT TO WS-REPORT-COUNT
+           MOVE WS-PERCENT-HASH TO WS-REPORT-TOTAL
+           PERFORM WriteOperatorLine
+
+           CLOSE REPORT-FILE
+
+           DISPLAY 'Control-totals report complete.'
+
+           STOP RUN.
+
+       ReadAuditRecord.
+           READ AUDIT-FILE
+               AT END SET EndOfAuditLog TO TRUE
+           END-READ
+           .
+
+       WriteReportHeading.
+           MOVE 'DAILY CONTROL TOTALS - C06E01 CALCULATIONS'
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'OP    COUNT        HASH TOTAL' TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       WriteOperatorLine.
+           MOVE WS-REPORT-COUNT TO WS-REPORT-NUMBER
+           MOVE WS-REPORT-TOTAL TO WS-REPORT-HASH
+           STRING WS-REPORT-OP DELIMITED BY SIZE
+               '     '          DELIMITED BY SIZE
+               WS-REPORT-NUMBER DELIMITED BY SIZE
+               '   '            DELIMITED BY SIZE
+               WS-REPORT-HASH   DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
