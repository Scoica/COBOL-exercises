@@ -3,43 +3,205 @@
        AUTHOR. Michael Coughlan.                                        00000400
       * Accepts two numbers from the user, multiplies them together     00000500
       * and then displays the result.                                   00000600
-       DATA DIVISION.                                                           
-       WORKING-STORAGE SECTION.                                                 
-       01 Num1                                   PIC 9.                         
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "XPE05X.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT TRANS-FILE  ASSIGN TO "XPE05T.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "XPE05R.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+           COPY EXCEPREC.
+
+       FD  TRANS-FILE.
+           COPY CALCREQ.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RR-BATCH-ID                     PIC X(10).
+           05 RR-REQUESTOR                    PIC X(20).
+           05 RR-NUM1                         PIC S9(7)V99
+                                               SIGN IS LEADING SEPARATE.
+           05 RR-NUM2                         PIC S9(7)V99
+                                               SIGN IS LEADING SEPARATE.
+           05 RR-OPERATOR                     PIC X.
+           05 RR-RESULT                       PIC -(7)9.99.
+
+       WORKING-STORAGE SECTION.
+       01 Num1                                   PIC S9(7)V99.                  
                                                                                 
-       01 Num2                                   PIC 9.                         
-       01 Result                                 PIC --9.99                     
+       01 Num2                                   PIC S9(7)V99.                  
+       01 Result                                 PIC -(7)9.99                  
                                                  VALUE ZERO.                    
                                                                                 
        01 Operator                               PIC X.                         
           88 ValidOperator              VALUE '+', '-', '*', '/'.               
                                                                                 
-       PROCEDURE DIVISION.                                                      
-       00000-CALCULATE-RESULT.                                                  
-           DISPLAY 'Enter a single digit number - ' WITH NO ADVANCING           
-           ACCEPT Num1                                                          
+       01 WS-EXCEPTION-STATUS                    PIC XX.
+
+       01 WS-TRANS-STATUS                        PIC XX.
+
+       01 WS-RESULT-STATUS                       PIC XX.
+
+       01 WS-REASON                              PIC X(40).
+
+       01 WS-RUN-PARM                            PIC X(8) VALUE SPACE.
+
+       01 WS-EOF-FLAG                            PIC X VALUE 'N'.
+          88 EndOfTransactions          VALUE 'Y'.
+
+       01 WS-SIZE-ERROR-FLAG                     PIC X VALUE 'N'.
+          88 SizeErrorOccurred          VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       00000-CALCULATE-RESULT.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+
+           IF WS-RUN-PARM = 'BATCH'
+               PERFORM RunBatchMode
+           ELSE
+               PERFORM RunInteractiveMode
+           END-IF
+
+           GOBACK.
+
+       RunInteractiveMode.
+           DISPLAY 'Enter a number (up to 7 digits, 2 decimals) - '
+               WITH NO ADVANCING
+           ACCEPT Num1
+
+           DISPLAY 'Enter a number (up to 7 digits, 2 decimals) - '
+               WITH NO ADVANCING
+           ACCEPT Num2
+
+           DISPLAY 'Enter operator(+,-,*,/) - ' WITH NO ADVANCING
+           ACCEPT Operator
+
+           IF Operator = '/' AND Num2 = ZERO
+               DISPLAY 'Cannot divide by zero!'
+               MOVE 'DIVIDE BY ZERO' TO WS-REASON
+               PERFORM WriteExceptionRecord
+           ELSE
+               MOVE 'N' TO WS-SIZE-ERROR-FLAG
+               EVALUATE Operator
+               WHEN '+'
+                    ADD      Num1 TO   Num2 GIVING Result
+               WHEN '-'
+                    SUBTRACT Num2 FROM Num1 GIVING Result
+               WHEN '*'
+                    MULTIPLY Num1 BY   Num2 GIVING Result ROUNDED
+                        ON SIZE ERROR
+                            DISPLAY 'Result too large - truncated!'
+                            MOVE 'MULTIPLY SIZE ERROR' TO WS-REASON
+                            MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+                            PERFORM WriteExceptionRecord
+                    END-MULTIPLY
+               WHEN '/'
+                    DIVIDE   Num1 BY   Num2 GIVING Result
+               END-EVALUATE
+
+               IF ValidOperator
+                   IF NOT SizeErrorOccurred
+                       DISPLAY 'Result is = ' Result
+                   END-IF
+               ELSE
+                   DISPLAY 'Operator is not valid!'
+               END-IF
+           END-IF
+           .
+
+       RunBatchMode.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = '00'
+               DISPLAY 'Transaction file XPE05T.DAT not found - '
+                   'batch run skipped.'
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+
+               PERFORM ReadTransaction
+
+               PERFORM UNTIL EndOfTransactions
+
+                   MOVE CQ-NUM1     TO Num1
+                   MOVE CQ-NUM2     TO Num2
+                   MOVE CQ-OPERATOR TO Operator
+
+                   IF Operator = '/' AND Num2 = ZERO
+                       MOVE 'DIVIDE BY ZERO' TO WS-REASON
+                       PERFORM WriteExceptionRecord
+                   ELSE
+                       IF ValidOperator
+                           MOVE 'N' TO WS-SIZE-ERROR-FLAG
+                           EVALUATE Operator
+                           WHEN '+'
+                                ADD      Num1 TO   Num2 GIVING Result
+                           WHEN '-'
+                                SUBTRACT Num2 FROM Num1 GIVING Result
+                           WHEN '*'
+                                MULTIPLY Num1 BY   Num2 GIVING Result
+                                    ROUNDED
+                                    ON SIZE ERROR
+                                      MOVE 'MULTIPLY SIZE ERROR'
+                                          TO WS-REASON
+                                      MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+                                      PERFORM WriteExceptionRecord
+                                END-MULTIPLY
+                           WHEN '/'
+                                DIVIDE   Num1 BY   Num2 GIVING Result
+                           END-EVALUATE
+
+                           IF NOT SizeErrorOccurred
+                               MOVE CQ-BATCH-ID   TO RR-BATCH-ID
+                               MOVE CQ-REQUESTOR  TO RR-REQUESTOR
+                               MOVE Num1          TO RR-NUM1
+                               MOVE Num2          TO RR-NUM2
+                               MOVE Operator      TO RR-OPERATOR
+                               MOVE Result        TO RR-RESULT
+                               WRITE RESULT-RECORD
+                           END-IF
+                       ELSE
+                           MOVE 'INVALID OPERATOR' TO WS-REASON
+                           PERFORM WriteExceptionRecord
+                       END-IF
+                   END-IF
+
+                   PERFORM ReadTransaction
+
+               END-PERFORM
+
+               CLOSE TRANS-FILE
+               CLOSE RESULT-FILE
+
+               DISPLAY 'Batch processing complete.'
+           END-IF
+           .
+
+       ReadTransaction.
+           READ TRANS-FILE
+               AT END SET EndOfTransactions TO TRUE
+           END-READ
+           .
                                                                                 
-           DISPLAY 'Enter a single digit number - ' WITH NO ADVANCING           
-           ACCEPT Num2                                                          
-                                                                                
-           DISPLAY 'Enter operator(+,-,*,/) - ' WITH NO ADVANCING               
-           ACCEPT Operator                                                      
-                                                                                
-           EVALUATE Operator                                                    
-           WHEN '+'                                                             
-                ADD      Num1 TO   Num2 GIVING Result                           
-           WHEN '-'                                                             
-                SUBTRACT Num2 FROM Num1 GIVING Result                           
-           WHEN '*'                                                             
-                MULTIPLY Num1 BY   Num2 GIVING Result                           
-           WHEN '/'                                                             
-                DIVIDE   Num1 BY   Num2 GIVING Result                           
-           END-EVALUATE                                                         
-                                                                                
-           IF ValidOperator                                                     
-               DISPLAY 'Result is = ' Result                                    
-           ELSE                                                                 
-               DISPLAY 'Operator is not valid!'                                 
+       WriteExceptionRecord.                                                    
+           OPEN EXTEND EXCEPTION-FILE                                           
+           IF WS-EXCEPTION-STATUS = '35'                                        
+               OPEN OUTPUT EXCEPTION-FILE                                       
            END-IF                                                               
+           MOVE Num1             TO ER-NUM1                                     
+           MOVE Num2             TO ER-NUM2                                     
+           MOVE Operator         TO ER-OPERATOR                                 
+           MOVE WS-REASON        TO ER-REASON                                   
+           WRITE EXCEPTION-RECORD                                               
+           CLOSE EXCEPTION-FILE                                                 
+           .                                                                    
                                                                                 
-           STOP RUN.                                                            
